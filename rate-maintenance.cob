@@ -0,0 +1,173 @@
+      *****************************************************************
+      * RATE-MAINTENANCE
+      *
+      * Applies a batch of rate changes to RATE-PARM-FILE, the
+      * external tax bracket parameter file read by TAX-CALCULATOR.
+      * RATE-CHANGE-FILE carries one transaction per year / filing
+      * status / bracket to be changed or added, in ascending key
+      * sequence.  Each transaction either replaces the ceiling and
+      * rate of a bracket already on file, or, if no matching key is
+      * found, inserts it as a new bracket entry.  The merged result
+      * is written to RATE-PARM-NEW, which the tax desk copies over
+      * RATE-PARM-FILE once it has been reviewed.
+      *
+      * RATE-PARM-FILE and RATE-CHANGE-FILE must both be in ascending
+      * order on year / filing status / bracket number, the classic
+      * sequential master/transaction update pattern, since this shop
+      * has no indexed access to the parameter file.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-MAINTENANCE.
+       AUTHOR. J-HALVERSON.
+       INSTALLATION. TAX-DESK.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   08/09/2026  JH  ORIGINAL VERSION.  MERGES RATE-CHANGE-FILE
+      *                   TRANSACTIONS INTO RATE-PARM-FILE SO BRACKET
+      *                   CEILINGS AND RATES CAN BE MAINTAINED WITHOUT
+      *                   A PROGRAM CHANGE TO TAX-CALCULATOR.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-PARM-FILE   ASSIGN TO "RATEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RM-PARM-STATUS.
+
+           SELECT RATE-CHANGE-FILE ASSIGN TO "RATECHG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RM-CHG-STATUS.
+
+           SELECT RATE-PARM-NEW    ASSIGN TO "RATEPNEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RM-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-PARM-FILE.
+       COPY RATEPRMREC.
+
+       FD  RATE-CHANGE-FILE.
+       COPY RATECHREC.
+
+       FD  RATE-PARM-NEW.
+       01  RATE-PARM-NEW-RECORD.
+           05  RN-KEY.
+               10  RN-TAX-YEAR            PIC 9(04).
+               10  RN-STATUS-CODE         PIC X(01).
+               10  RN-BRACKET-NUM         PIC 9(02).
+           05  RN-BRACKET-CEILING         PIC 9(06).
+           05  RN-BRACKET-RATE            PIC 9V999.
+           05  FILLER                     PIC X(05).
+
+       WORKING-STORAGE SECTION.
+       01  RM-PARM-STATUS         PIC X(02) VALUE "00".
+       01  RM-CHG-STATUS          PIC X(02) VALUE "00".
+       01  RM-NEW-STATUS          PIC X(02) VALUE "00".
+
+       01  RM-PARM-EOF-SWITCH     PIC X(01) VALUE 'N'.
+           88  RM-PARM-END-OF-FILE        VALUE 'Y'.
+       01  RM-CHG-EOF-SWITCH      PIC X(01) VALUE 'N'.
+           88  RM-CHG-END-OF-FILE         VALUE 'Y'.
+
+       01  RM-PARMS-READ          PIC 9(06) VALUE ZEROES.
+       01  RM-CHANGES-READ        PIC 9(06) VALUE ZEROES.
+       01  RM-UPDATES-APPLIED     PIC 9(06) VALUE ZEROES.
+       01  RM-ADDITIONS-APPLIED   PIC 9(06) VALUE ZEROES.
+       01  RM-RECORDS-WRITTEN     PIC 9(06) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-MERGE-RATE-RECORDS
+               UNTIL RM-PARM-END-OF-FILE AND RM-CHG-END-OF-FILE.
+           PERFORM 800-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT  RATE-PARM-FILE
+           OPEN INPUT  RATE-CHANGE-FILE
+           OPEN OUTPUT RATE-PARM-NEW
+           PERFORM 110-READ-PARM-RECORD
+           PERFORM 120-READ-CHANGE-RECORD.
+
+       110-READ-PARM-RECORD.
+           READ RATE-PARM-FILE
+               AT END
+                   MOVE 'Y'        TO RM-PARM-EOF-SWITCH
+                   MOVE HIGH-VALUES TO RP-KEY
+               NOT AT END
+                   ADD 1 TO RM-PARMS-READ
+           END-READ.
+
+       120-READ-CHANGE-RECORD.
+           READ RATE-CHANGE-FILE
+               AT END
+                   MOVE 'Y'        TO RM-CHG-EOF-SWITCH
+                   MOVE HIGH-VALUES TO RC-KEY
+               NOT AT END
+                   ADD 1 TO RM-CHANGES-READ
+           END-READ.
+
+      *****************************************************************
+      * CLASSIC SEQUENTIAL MASTER/TRANSACTION MERGE.  THE LOWER OF THE
+      * TWO KEYS DRIVES THE STEP: A MASTER RECORD WITH NO MATCHING
+      * TRANSACTION PASSES THROUGH UNCHANGED; A TRANSACTION THAT
+      * MATCHES A MASTER KEY REPLACES ITS CEILING AND RATE; A
+      * TRANSACTION WITH NO MATCHING MASTER KEY IS WRITTEN AS A NEW
+      * BRACKET ENTRY.
+      *****************************************************************
+       200-MERGE-RATE-RECORDS.
+           EVALUATE TRUE
+               WHEN RP-KEY < RC-KEY
+                   PERFORM 210-WRITE-PARM-UNCHANGED
+                   PERFORM 110-READ-PARM-RECORD
+               WHEN RP-KEY = RC-KEY
+                   PERFORM 220-WRITE-PARM-UPDATED
+                   PERFORM 110-READ-PARM-RECORD
+                   PERFORM 120-READ-CHANGE-RECORD
+               WHEN OTHER
+                   PERFORM 230-WRITE-PARM-ADDED
+                   PERFORM 120-READ-CHANGE-RECORD
+           END-EVALUATE.
+
+       210-WRITE-PARM-UNCHANGED.
+           MOVE SPACES             TO RATE-PARM-NEW-RECORD
+           MOVE RP-KEY              TO RN-KEY
+           MOVE RP-BRACKET-CEILING  TO RN-BRACKET-CEILING
+           MOVE RP-BRACKET-RATE     TO RN-BRACKET-RATE
+           WRITE RATE-PARM-NEW-RECORD
+           ADD 1 TO RM-RECORDS-WRITTEN.
+
+       220-WRITE-PARM-UPDATED.
+           MOVE SPACES             TO RATE-PARM-NEW-RECORD
+           MOVE RP-KEY              TO RN-KEY
+           MOVE RC-BRACKET-CEILING  TO RN-BRACKET-CEILING
+           MOVE RC-BRACKET-RATE     TO RN-BRACKET-RATE
+           WRITE RATE-PARM-NEW-RECORD
+           ADD 1 TO RM-RECORDS-WRITTEN
+           ADD 1 TO RM-UPDATES-APPLIED.
+
+       230-WRITE-PARM-ADDED.
+           MOVE SPACES             TO RATE-PARM-NEW-RECORD
+           MOVE RC-KEY              TO RN-KEY
+           MOVE RC-BRACKET-CEILING  TO RN-BRACKET-CEILING
+           MOVE RC-BRACKET-RATE     TO RN-BRACKET-RATE
+           WRITE RATE-PARM-NEW-RECORD
+           ADD 1 TO RM-RECORDS-WRITTEN
+           ADD 1 TO RM-ADDITIONS-APPLIED.
+
+       800-TERMINATE.
+           CLOSE RATE-PARM-FILE
+           CLOSE RATE-CHANGE-FILE
+           CLOSE RATE-PARM-NEW
+           DISPLAY "RATE-MAINTENANCE COMPLETE"
+           DISPLAY "  PARAMETER RECORDS READ . . " RM-PARMS-READ
+           DISPLAY "  CHANGE RECORDS READ . . . . " RM-CHANGES-READ
+           DISPLAY "  BRACKETS UPDATED . . . . . . " RM-UPDATES-APPLIED
+           DISPLAY "  BRACKETS ADDED . . . . . . . "
+                   RM-ADDITIONS-APPLIED
+           DISPLAY "  RECORDS WRITTEN TO RATEPNEW  "
+                   RM-RECORDS-WRITTEN.
