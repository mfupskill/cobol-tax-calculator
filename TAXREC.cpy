@@ -0,0 +1,14 @@
+      *****************************************************************
+      * TAXREC.CPY
+      * Record layout for the TAXPAYER-IN batch input file.
+      *****************************************************************
+       01  TP-IN-RECORD.
+           05  TP-ID              PIC X(09).
+           05  TP-NAME            PIC X(20).
+           05  TP-INCOME          PIC X(06).
+           05  TP-FILING-STATUS   PIC X(01).
+               88  TP-SINGLE                   VALUE "S".
+               88  TP-MARRIED                  VALUE "M".
+               88  TP-HEAD-OF-HOUSEHOLD        VALUE "H".
+           05  TP-TAX-YEAR        PIC X(04).
+           05  FILLER             PIC X(10).
