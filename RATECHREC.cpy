@@ -0,0 +1,16 @@
+      *****************************************************************
+      * RATECHREC.CPY
+      * Record layout for the RATE-CHANGE-FILE, the transaction input
+      * to RATE-MAINTENANCE.  Each record either updates the ceiling
+      * and rate of an existing year/status/bracket entry in
+      * RATE-PARM-FILE or, if the key is not already on file, adds a
+      * new bracket entry.
+      *****************************************************************
+       01  RATE-CHG-RECORD.
+           05  RC-KEY.
+               10  RC-TAX-YEAR            PIC 9(04).
+               10  RC-STATUS-CODE         PIC X(01).
+               10  RC-BRACKET-NUM         PIC 9(02).
+           05  RC-BRACKET-CEILING         PIC 9(06).
+           05  RC-BRACKET-RATE            PIC 9V999.
+           05  FILLER                     PIC X(05).
