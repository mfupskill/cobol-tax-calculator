@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CKPTREC.CPY
+      * Record layout for the CHECKPOINT-FILE.  Holds the taxpayer ID
+      * of the last record fully processed so an abended batch can
+      * resume past that point instead of reprocessing the whole file.
+      * HIGH-VALUES in CKPT-LAST-ID marks a batch that ran to
+      * completion, so the next run starts fresh from record one.
+      * The running control totals are carried alongside the record
+      * count so a restarted run can restore TX-CONTROL-TOTALS to
+      * where the prior run left off instead of the end-of-run control
+      * report reflecting only the records processed after restart.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-ID           PIC X(09).
+           05  CKPT-RECORD-COUNT      PIC 9(08).
+           05  CKPT-TOTAL-INCOME      PIC 9(10).
+           05  CKPT-TOTAL-TAK         PIC 9(10)V99.
+           05  CKPT-ABOVE-COUNT       PIC 9(08).
+           05  CKPT-BELOW-COUNT       PIC 9(08).
+           05  CKPT-INVALID-COUNT     PIC 9(08).
