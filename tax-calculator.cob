@@ -1,32 +1,542 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TAX-CALCULATOR.
-       
+       AUTHOR. J-HALVERSON.
+       INSTALLATION. TAX-DESK.
+       DATE-WRITTEN. 01/04/2019.
+       DATE-COMPILED.
+      *
+      * MODIFICATION HISTORY
+      *   01/04/2019  JH  ORIGINAL INTERACTIVE VERSION.
+      *   08/09/2026  JH  CONVERTED FROM SINGLE-TAXPAYER ACCEPT/DISPLAY
+      *                   TO BATCH PROCESSING OF THE TAXPAYER-IN FILE,
+      *                   WITH RESULTS WRITTEN TO TAXPAYER-OUT.
+      *
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXPAYER-IN  ASSIGN TO "TAXPYIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-IN-STATUS.
+
+           SELECT TAXPAYER-OUT ASSIGN TO "TAXPYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-OUT-STATUS.
+
+           SELECT AUDIT-LOG     ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-AUD-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-CKPT-STATUS.
+
+           SELECT GL-POSTING-FILE ASSIGN TO "GLPOST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-GL-STATUS.
+
+           SELECT RATE-PARM-FILE ASSIGN TO "RATEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-RATE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAXPAYER-IN.
+       COPY TAXREC.
+
+       FD  TAXPAYER-OUT.
+       COPY TAXOUT.
+
+       FD  AUDIT-LOG.
+       COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+       FD  GL-POSTING-FILE.
+       COPY GLPOSTREC.
+
+       FD  RATE-PARM-FILE.
+       COPY RATEPRMREC.
+
        WORKING-STORAGE SECTION.
        01  USER-INCOME PIC 999999    VALUE ZEROES.
-       01  TAK         PIC ZZZZZZ.99 VALUE ZEROES.
-       
+       01  TAK         PIC 9(06)V99  VALUE ZEROES.
+
+       01  TX-FILE-STATUSES.
+           05  TX-IN-STATUS       PIC X(02) VALUE "00".
+           05  TX-OUT-STATUS      PIC X(02) VALUE "00".
+           05  TX-AUD-STATUS      PIC X(02) VALUE "00".
+           05  TX-CKPT-STATUS     PIC X(02) VALUE "00".
+           05  TX-GL-STATUS       PIC X(02) VALUE "00".
+           05  TX-RATE-STATUS     PIC X(02) VALUE "00".
+
+      *****************************************************************
+      * CONTROLS FOR LOADING TX-RATE-TABLE FROM RATE-PARM-FILE.
+      *****************************************************************
+       01  TX-RATE-EOF-SWITCH     PIC X(01) VALUE 'N'.
+           88  TX-RATE-END-OF-FILE        VALUE 'Y'.
+       01  TX-LAST-LOADED-YEAR    PIC 9(04) VALUE ZERO.
+
+      *****************************************************************
+      * GL ACCOUNT CODE ASSESSED TAX IS POSTED AGAINST.
+      *****************************************************************
+       01  TX-GL-TAX-ACCOUNT      PIC X(06) VALUE "400100".
+
+       01  TX-RUN-DATE-TIME.
+           05  TX-RUN-DATE        PIC 9(08) VALUE ZEROES.
+           05  TX-RUN-TIME        PIC 9(08) VALUE ZEROES.
+
+      *****************************************************************
+      * CHECKPOINT / RESTART CONTROLS.
+      *****************************************************************
+       01  TX-CHECKPOINT-INTERVAL PIC 9(04) COMP VALUE 100.
+       01  TX-RECORDS-PROCESSED   PIC 9(08) VALUE ZEROES.
+       01  TX-CKPT-QUOTIENT       PIC 9(08) COMP VALUE ZERO.
+       01  TX-CKPT-REMAINDER      PIC 9(04) COMP VALUE ZERO.
+
+       01  TX-RESTART-SWITCH      PIC X(01) VALUE 'N'.
+           88  TX-RESTART-REQUESTED        VALUE 'Y'.
+       01  TX-RESTART-ID          PIC X(09) VALUE SPACES.
+
+       01  TX-SWITCHES.
+           05  TX-EOF-SWITCH      PIC X(01) VALUE 'N'.
+               88  TX-END-OF-FILE          VALUE 'Y'.
+
+       01  TX-CURRENT-TAXPAYER.
+           05  TX-ID              PIC X(09).
+           05  TX-NAME            PIC X(20).
+
+      *****************************************************************
+      * GRADUATED TAX BRACKET TABLE, ONE SCHEDULE PER TAX YEAR PER
+      * FILING STATUS.  LOADED AT THE START OF THE RUN FROM
+      * RATE-PARM-FILE BY 105-LOAD-RATE-TABLE RATHER THAN FROM
+      * COMPILED-IN LITERALS, SO THE TAX DESK CAN CHANGE A BRACKET OR
+      * ADD A TAX YEAR WITHOUT A PROGRAM CHANGE.  EACH ENTRY GIVES THE
+      * UPPER INCOME CEILING FOR THE BRACKET AND THE MARGINAL RATE
+      * APPLIED TO THE PORTION OF INCOME FALLING IN THAT BRACKET.
+      * WITHIN A YEAR, SCHEDULE 1 = SINGLE, 2 = MARRIED FILING
+      * JOINTLY, 3 = HEAD OF HOUSEHOLD.
+      *****************************************************************
+       01  TX-RATE-TABLE.
+           05  TX-YEAR-SCHEDULE OCCURS 10 TIMES.
+               10  TX-YEAR-KEY          PIC 9(04) VALUE ZERO.
+               10  TX-STATUS-SCHEDULE OCCURS 3 TIMES.
+                   15  TX-BRACKET OCCURS 4 TIMES.
+                       20  TX-BRACKET-CEILING PIC 9(06) VALUE ZERO.
+                       20  TX-BRACKET-RATE    PIC 9V999 VALUE ZERO.
+
+       01  TX-YEAR-MAX             PIC 9(02) COMP VALUE 10.
+       01  TX-YEAR-COUNT           PIC 9(02) COMP VALUE ZERO.
+       01  TX-BRACKET-COUNT       PIC 9(02) COMP VALUE 4.
+       01  TX-BRACKET-IDX         PIC 9(02) COMP VALUE ZERO.
+       01  TX-STATUS-IDX          PIC 9(02) COMP VALUE 1.
+       01  TX-YEAR-IDX            PIC 9(02) COMP VALUE ZERO.
+       01  TX-YEAR-IDX-SAVE       PIC 9(02) COMP VALUE ZERO.
+       01  TX-TAX-YEAR-NUM        PIC 9(04) VALUE ZERO.
+       01  TX-BRACKET-LOWER       PIC 9(06) VALUE ZERO.
+       01  TX-TAXABLE-IN-BRACKET  PIC 9(06) VALUE ZERO.
+
+       01  TX-VALIDATION-SWITCH   PIC X(01) VALUE 'Y'.
+           88  TX-INCOME-IS-VALID          VALUE 'Y'.
+
+       01  TX-YEAR-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+           88  TX-YEAR-IS-FOUND           VALUE 'Y'.
+
+      *****************************************************************
+      * END-OF-RUN CONTROL TOTALS.
+      *****************************************************************
+       01  TX-CONTROL-TOTALS.
+           05  TX-TOTAL-RECORDS          PIC 9(08) VALUE ZERO.
+           05  TX-TOTAL-INCOME           PIC 9(10) VALUE ZERO.
+           05  TX-TOTAL-TAK              PIC 9(10)V99 VALUE ZERO.
+           05  TX-ABOVE-THRESHOLD-COUNT  PIC 9(08) VALUE ZERO.
+           05  TX-BELOW-THRESHOLD-COUNT  PIC 9(08) VALUE ZERO.
+           05  TX-INVALID-COUNT          PIC 9(08) VALUE ZERO.
+
+       01  TX-RPT-TOTAL-RECORDS    PIC ZZZ,ZZZ,ZZ9.
+       01  TX-RPT-TOTAL-INCOME     PIC Z,ZZZ,ZZZ,ZZ9.
+       01  TX-RPT-TOTAL-TAK        PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  TX-RPT-ABOVE-COUNT      PIC ZZZ,ZZZ,ZZ9.
+       01  TX-RPT-BELOW-COUNT      PIC ZZZ,ZZZ,ZZ9.
+       01  TX-RPT-INVALID-COUNT    PIC ZZZ,ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
-           PERFORM 100-ACEPT-INCOME.
-           PERFORM 200-CALCULATE-TAK.
+           PERFORM 100-INITIALIZE.
+           PERFORM 150-PROCESS-TAXPAYERS UNTIL TX-END-OF-FILE.
+           PERFORM 800-TERMINATE.
            STOP RUN.
-               
-       100-ACEPT-INCOME.
-           DISPLAY "ENTER YOUR INCOME:".
-           ACCEPT USER-INCOME.
-               
-       200-CALCULATE-TAK.
-           IF USER-INCOME > 100000
-               COMPUTE TAK = USER-INCOME * 0.10
-               DISPLAY "THE TAX IS " TAK
+
+       100-INITIALIZE.
+           OPEN INPUT  TAXPAYER-IN
+           IF TX-IN-STATUS NOT = "00"
+               DISPLAY "TAX-CALCULATOR: UNABLE TO OPEN TAXPYIN, "
+                       "STATUS = " TX-IN-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 115-READ-CHECKPOINT
+           IF TX-RESTART-REQUESTED
+               OPEN EXTEND TAXPAYER-OUT
+               IF TX-OUT-STATUS = "35"
+                   OPEN OUTPUT TAXPAYER-OUT
+               END-IF
+               OPEN EXTEND GL-POSTING-FILE
+               IF TX-GL-STATUS = "35"
+                   OPEN OUTPUT GL-POSTING-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT TAXPAYER-OUT
+               OPEN OUTPUT GL-POSTING-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF TX-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           ACCEPT TX-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT TX-RUN-TIME FROM TIME
+           PERFORM 105-LOAD-RATE-TABLE
+           PERFORM 110-READ-TAXPAYER-RECORD
+           IF TX-RESTART-REQUESTED
+               PERFORM 120-SKIP-TO-CHECKPOINT
+           END-IF.
+
+      *****************************************************************
+      * LOAD TX-RATE-TABLE FROM THE EXTERNAL RATE PARAMETER FILE.  IF
+      * THE PARAMETER FILE CANNOT BE OPENED THE RUN IS ABENDED RATHER
+      * THAN TAXING RETURNS AGAINST AN EMPTY TABLE, SINCE A MISSING
+      * RATE FILE MEANS NO BRACKET FOR ANY YEAR OR FILING STATUS.
+      *****************************************************************
+       105-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-PARM-FILE
+           IF TX-RATE-STATUS NOT = "00"
+               DISPLAY "TAX-CALCULATOR: UNABLE TO OPEN RATEPARM, "
+                       "STATUS = " TX-RATE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 106-READ-RATE-RECORD
+           PERFORM 107-STORE-RATE-RECORD
+               UNTIL TX-RATE-END-OF-FILE
+           CLOSE RATE-PARM-FILE.
+
+       106-READ-RATE-RECORD.
+           READ RATE-PARM-FILE
+               AT END
+                   MOVE 'Y' TO TX-RATE-EOF-SWITCH
+           END-READ.
+
+       107-STORE-RATE-RECORD.
+           IF RP-TAX-YEAR NOT = TX-LAST-LOADED-YEAR
+               ADD 1 TO TX-YEAR-COUNT
+               IF TX-YEAR-COUNT > TX-YEAR-MAX
+                   DISPLAY "TAX-CALCULATOR: RATEPARM HAS MORE THAN "
+                           TX-YEAR-MAX " TAX YEARS"
+                   STOP RUN
+               END-IF
+               MOVE RP-TAX-YEAR TO TX-YEAR-KEY (TX-YEAR-COUNT)
+               MOVE RP-TAX-YEAR TO TX-LAST-LOADED-YEAR
+           END-IF
+           EVALUATE RP-STATUS-CODE
+               WHEN "S"
+                   MOVE 1 TO TX-STATUS-IDX
+               WHEN "M"
+                   MOVE 2 TO TX-STATUS-IDX
+               WHEN "H"
+                   MOVE 3 TO TX-STATUS-IDX
+               WHEN OTHER
+                   DISPLAY "TAX-CALCULATOR: INVALID STATUS CODE IN "
+                           "RATEPARM, YEAR = " RP-TAX-YEAR
+                           " STATUS = " RP-STATUS-CODE
+                   STOP RUN
+           END-EVALUATE
+           IF RP-BRACKET-NUM < 1 OR RP-BRACKET-NUM > TX-BRACKET-COUNT
+               DISPLAY "TAX-CALCULATOR: INVALID BRACKET NUMBER IN "
+                       "RATEPARM, YEAR = " RP-TAX-YEAR
+                       " STATUS = " RP-STATUS-CODE
+                       " BRACKET = " RP-BRACKET-NUM
+               STOP RUN
+           END-IF
+           MOVE RP-BRACKET-CEILING TO
+               TX-BRACKET-CEILING
+                   (TX-YEAR-COUNT TX-STATUS-IDX RP-BRACKET-NUM)
+           MOVE RP-BRACKET-RATE TO
+               TX-BRACKET-RATE
+                   (TX-YEAR-COUNT TX-STATUS-IDX RP-BRACKET-NUM)
+           PERFORM 106-READ-RATE-RECORD.
+
+      *****************************************************************
+      * IF A CHECKPOINT FROM A PRIOR, UNFINISHED RUN EXISTS, CAPTURE
+      * THE LAST TAXPAYER ID IT PROCESSED SO THE INPUT FILE CAN BE
+      * FAST-FORWARDED PAST ALREADY-TAXED RETURNS.  HIGH-VALUES MEANS
+      * THE PRIOR RUN FINISHED CLEANLY, SO THIS RUN STARTS FRESH.
+      *****************************************************************
+       115-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF TX-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-ID NOT = HIGH-VALUES
+                           MOVE CKPT-LAST-ID TO TX-RESTART-ID
+                           MOVE 'Y' TO TX-RESTART-SWITCH
+                           MOVE CKPT-RECORD-COUNT  TO
+                               TX-RECORDS-PROCESSED
+                               TX-TOTAL-RECORDS
+                           MOVE CKPT-TOTAL-INCOME  TO TX-TOTAL-INCOME
+                           MOVE CKPT-TOTAL-TAK     TO TX-TOTAL-TAK
+                           MOVE CKPT-ABOVE-COUNT   TO
+                               TX-ABOVE-THRESHOLD-COUNT
+                           MOVE CKPT-BELOW-COUNT   TO
+                               TX-BELOW-THRESHOLD-COUNT
+                           MOVE CKPT-INVALID-COUNT TO TX-INVALID-COUNT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       120-SKIP-TO-CHECKPOINT.
+           PERFORM 110-READ-TAXPAYER-RECORD
+               UNTIL TX-END-OF-FILE OR TX-ID = TX-RESTART-ID
+           IF NOT TX-END-OF-FILE
+               PERFORM 110-READ-TAXPAYER-RECORD
+           END-IF.
+
+       110-READ-TAXPAYER-RECORD.
+           READ TAXPAYER-IN
+               AT END
+                   MOVE 'Y' TO TX-EOF-SWITCH
+               NOT AT END
+                   MOVE TP-ID     TO TX-ID
+                   MOVE TP-NAME   TO TX-NAME
+           END-READ.
+
+       150-PROCESS-TAXPAYERS.
+           PERFORM 210-VALIDATE-INCOME.
+           IF TX-INCOME-IS-VALID
+               PERFORM 200-CALCULATE-TAK
+           ELSE
+               MOVE ZEROES TO TAK
+           END-IF
+           PERFORM 250-WRITE-TAXPAYER-OUT.
+           PERFORM 280-ACCUMULATE-CONTROL-TOTALS.
+           ADD 1 TO TX-RECORDS-PROCESSED
+           DIVIDE TX-RECORDS-PROCESSED BY TX-CHECKPOINT-INTERVAL
+               GIVING TX-CKPT-QUOTIENT
+               REMAINDER TX-CKPT-REMAINDER
+           IF TX-CKPT-REMAINDER = ZERO
+               PERFORM 270-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 110-READ-TAXPAYER-RECORD.
+
+      *****************************************************************
+      * VALIDATE THE RAW INCOME FIELD BEFORE ANY TAX IS COMPUTED.  AN
+      * INCOME THAT IS NOT NUMERIC, OR THAT FALLS OUTSIDE THE RANGE
+      * THIS PROGRAM CAN TAX, IS REJECTED RATHER THAN TRUNCATED OR
+      * WRAPPED INTO THE PICTURE CLAUSE.
+      *****************************************************************
+       210-VALIDATE-INCOME.
+           MOVE 'Y' TO TX-VALIDATION-SWITCH
+           MOVE ZEROES TO USER-INCOME
+           MOVE ZEROES TO TX-TAX-YEAR-NUM
+           MOVE 1 TO TX-STATUS-IDX
+           MOVE 1 TO TX-YEAR-IDX
+           IF TP-INCOME IS NOT NUMERIC
+               MOVE 'N' TO TX-VALIDATION-SWITCH
            ELSE
-               DISPLAY "YOU DONT HAVE TAX"
+               MOVE TP-INCOME TO USER-INCOME
+               IF USER-INCOME < ZEROES OR USER-INCOME > 999999
+                   MOVE 'N' TO TX-VALIDATION-SWITCH
+               END-IF
+           END-IF
+           EVALUATE TRUE
+               WHEN TP-SINGLE
+                   MOVE 1 TO TX-STATUS-IDX
+               WHEN TP-MARRIED
+                   MOVE 2 TO TX-STATUS-IDX
+               WHEN TP-HEAD-OF-HOUSEHOLD
+                   MOVE 3 TO TX-STATUS-IDX
+               WHEN OTHER
+                   MOVE 'N' TO TX-VALIDATION-SWITCH
+           END-EVALUATE
+           IF TP-TAX-YEAR IS NOT NUMERIC
+               MOVE 'N' TO TX-VALIDATION-SWITCH
+           ELSE
+               MOVE TP-TAX-YEAR TO TX-TAX-YEAR-NUM
+               PERFORM 215-LOOKUP-TAX-YEAR
+               IF NOT TX-YEAR-IS-FOUND
+                   MOVE 'N' TO TX-VALIDATION-SWITCH
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * RESOLVE TX-TAX-YEAR-NUM TO ITS SUBSCRIPT IN TX-YEAR-SCHEDULE SO
+      * 220-APPLY-BRACKET PICKS UP THE RATE TABLE THAT WAS IN EFFECT
+      * FOR THE YEAR THE RETURN WAS FILED.  YEARS THE TABLE DOES NOT
+      * CARRY ARE TREATED AS UNSUPPORTED, NOT DEFAULTED.
+      *****************************************************************
+       215-LOOKUP-TAX-YEAR.
+           MOVE 'N' TO TX-YEAR-FOUND-SWITCH
+           MOVE ZERO TO TX-YEAR-IDX-SAVE
+           PERFORM 216-TEST-YEAR-ENTRY
+               VARYING TX-YEAR-IDX FROM 1 BY 1
+               UNTIL TX-YEAR-IDX > TX-YEAR-COUNT
+                  OR TX-YEAR-IS-FOUND
+           IF TX-YEAR-IS-FOUND
+               MOVE TX-YEAR-IDX-SAVE TO TX-YEAR-IDX
            END-IF.
 
+       216-TEST-YEAR-ENTRY.
+           IF TX-TAX-YEAR-NUM = TX-YEAR-KEY (TX-YEAR-IDX)
+               MOVE 'Y' TO TX-YEAR-FOUND-SWITCH
+               MOVE TX-YEAR-IDX TO TX-YEAR-IDX-SAVE
+           END-IF.
+
+       200-CALCULATE-TAK.
+           MOVE ZEROES TO TAK
+           MOVE ZEROES TO TX-BRACKET-LOWER
+           PERFORM 220-APPLY-BRACKET
+               VARYING TX-BRACKET-IDX FROM 1 BY 1
+               UNTIL TX-BRACKET-IDX > TX-BRACKET-COUNT
+                  OR USER-INCOME <= TX-BRACKET-LOWER.
+           PERFORM 260-WRITE-AUDIT-RECORD.
+           PERFORM 265-WRITE-GL-POSTING.
+
+       220-APPLY-BRACKET.
+           IF USER-INCOME >
+                   TX-BRACKET-CEILING
+                       (TX-YEAR-IDX TX-STATUS-IDX TX-BRACKET-IDX)
+               COMPUTE TX-TAXABLE-IN-BRACKET =
+                   TX-BRACKET-CEILING
+                       (TX-YEAR-IDX TX-STATUS-IDX TX-BRACKET-IDX)
+                   - TX-BRACKET-LOWER
+           ELSE
+               COMPUTE TX-TAXABLE-IN-BRACKET =
+                   USER-INCOME - TX-BRACKET-LOWER
+           END-IF
+           COMPUTE TAK = TAK +
+               (TX-TAXABLE-IN-BRACKET *
+                TX-BRACKET-RATE
+                    (TX-YEAR-IDX TX-STATUS-IDX TX-BRACKET-IDX))
+           MOVE TX-BRACKET-CEILING
+                   (TX-YEAR-IDX TX-STATUS-IDX TX-BRACKET-IDX)
+               TO TX-BRACKET-LOWER.
+
+      *****************************************************************
+      * APPEND ONE AUDIT RECORD FOR THE TAXPAYER JUST TAXED SO A
+      * DISPUTED BILL CAN BE RECONSTRUCTED LATER.
+      *****************************************************************
+       260-WRITE-AUDIT-RECORD.
+           MOVE TX-ID           TO AUD-TAXPAYER-ID
+           MOVE USER-INCOME     TO AUD-INCOME
+           MOVE TP-FILING-STATUS TO AUD-FILING-STATUS
+           MOVE TX-TAX-YEAR-NUM TO AUD-TAX-YEAR
+           MOVE TAK             TO AUD-TAK
+           MOVE TX-RUN-DATE TO AUD-RUN-DATE
+           MOVE TX-RUN-TIME TO AUD-RUN-TIME
+           WRITE AUD-RECORD.
 
+      *****************************************************************
+      * APPEND ONE POSTING RECORD FOR THE TAXPAYER JUST TAXED SO THE
+      * ASSESSED TAX FLOWS STRAIGHT INTO THE GENERAL LEDGER SYSTEM
+      * INSTEAD OF BEING RE-KEYED BY HAND.
+      *****************************************************************
+       265-WRITE-GL-POSTING.
+           MOVE SPACES          TO GL-POSTING-RECORD
+           MOVE TX-ID            TO GL-TAXPAYER-ID
+           MOVE TX-GL-TAX-ACCOUNT TO GL-ACCOUNT-CODE
+           MOVE TAK               TO GL-TAK-AMOUNT
+           MOVE TX-RUN-DATE       TO GL-POSTING-DATE
+           WRITE GL-POSTING-RECORD.
+
+      *****************************************************************
+      * ROLL THE TAXPAYER JUST WRITTEN INTO THE END-OF-RUN CONTROL
+      * TOTALS SO THE BATCH CAN BE RECONCILED AGAINST PRIOR RUNS.
+      *****************************************************************
+       280-ACCUMULATE-CONTROL-TOTALS.
+           ADD 1 TO TX-TOTAL-RECORDS
+           ADD TAK TO TX-TOTAL-TAK
+           IF NOT TX-INCOME-IS-VALID
+               ADD 1 TO TX-INVALID-COUNT
+           ELSE
+               ADD USER-INCOME TO TX-TOTAL-INCOME
+               IF TAK > ZEROES
+                   ADD 1 TO TX-ABOVE-THRESHOLD-COUNT
+               ELSE
+                   ADD 1 TO TX-BELOW-THRESHOLD-COUNT
+               END-IF
+           END-IF.
+
+       250-WRITE-TAXPAYER-OUT.
+           MOVE SPACES TO TO-OUT-RECORD
+           MOVE TX-ID     TO TO-ID
+           MOVE TX-NAME   TO TO-NAME
+           MOVE USER-INCOME TO TO-INCOME
+           MOVE TP-FILING-STATUS TO TO-FILING-STATUS
+           MOVE TX-TAX-YEAR-NUM TO TO-TAX-YEAR
+           MOVE TAK       TO TO-TAK
+           IF NOT TX-INCOME-IS-VALID
+               MOVE "INVALID INCOME"  TO TO-STATUS-MSG
+           ELSE
+               IF TAK > ZEROES
+                   MOVE "TAXABLE"     TO TO-STATUS-MSG
+               ELSE
+                   MOVE "NOT TAXABLE" TO TO-STATUS-MSG
+               END-IF
+           END-IF
+           WRITE TO-OUT-RECORD.
 
+      *****************************************************************
+      * REWRITE THE CHECKPOINT FILE WITH THE LAST TAXPAYER ID SUCCESS-
+      * FULLY PROCESSED SO A RESTART AFTER AN ABEND CAN FAST-FORWARD
+      * PAST THIS POINT INSTEAD OF REPROCESSING THE WHOLE FILE.
+      *****************************************************************
+       270-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE TX-ID               TO CKPT-LAST-ID
+           MOVE TX-RECORDS-PROCESSED TO CKPT-RECORD-COUNT
+           MOVE TX-TOTAL-INCOME          TO CKPT-TOTAL-INCOME
+           MOVE TX-TOTAL-TAK             TO CKPT-TOTAL-TAK
+           MOVE TX-ABOVE-THRESHOLD-COUNT TO CKPT-ABOVE-COUNT
+           MOVE TX-BELOW-THRESHOLD-COUNT TO CKPT-BELOW-COUNT
+           MOVE TX-INVALID-COUNT         TO CKPT-INVALID-COUNT
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
 
+       800-TERMINATE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE HIGH-VALUES          TO CKPT-LAST-ID
+           MOVE TX-RECORDS-PROCESSED TO CKPT-RECORD-COUNT
+           MOVE TX-TOTAL-INCOME          TO CKPT-TOTAL-INCOME
+           MOVE TX-TOTAL-TAK             TO CKPT-TOTAL-TAK
+           MOVE TX-ABOVE-THRESHOLD-COUNT TO CKPT-ABOVE-COUNT
+           MOVE TX-BELOW-THRESHOLD-COUNT TO CKPT-BELOW-COUNT
+           MOVE TX-INVALID-COUNT         TO CKPT-INVALID-COUNT
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           CLOSE TAXPAYER-IN
+           CLOSE TAXPAYER-OUT
+           CLOSE AUDIT-LOG
+           CLOSE GL-POSTING-FILE
+           PERFORM 850-PRINT-CONTROL-REPORT.
 
+      *****************************************************************
+      * END-OF-RUN CONTROL TOTAL REPORT.  LETS THE TAX DESK RECONCILE
+      * THIS BATCH AGAINST THE PRIOR DAY'S FIGURES BEFORE IT GOES OUT.
+      *****************************************************************
+       850-PRINT-CONTROL-REPORT.
+           MOVE TX-TOTAL-RECORDS         TO TX-RPT-TOTAL-RECORDS
+           MOVE TX-TOTAL-INCOME          TO TX-RPT-TOTAL-INCOME
+           MOVE TX-TOTAL-TAK             TO TX-RPT-TOTAL-TAK
+           MOVE TX-ABOVE-THRESHOLD-COUNT TO TX-RPT-ABOVE-COUNT
+           MOVE TX-BELOW-THRESHOLD-COUNT TO TX-RPT-BELOW-COUNT
+           MOVE TX-INVALID-COUNT         TO TX-RPT-INVALID-COUNT
+           DISPLAY "==============================================="
+           DISPLAY "     TAX-CALCULATOR CONTROL TOTAL REPORT       "
+           DISPLAY "==============================================="
+           DISPLAY "RECORDS PROCESSED. . . . . . " TX-RPT-TOTAL-RECORDS
+           DISPLAY "TOTAL USER INCOME  . . . . . " TX-RPT-TOTAL-INCOME
+           DISPLAY "TOTAL TAX ASSESSED . . . . . " TX-RPT-TOTAL-TAK
+           DISPLAY "RETURNS ABOVE TAX THRESHOLD. " TX-RPT-ABOVE-COUNT
+           DISPLAY "RETURNS BELOW TAX THRESHOLD. " TX-RPT-BELOW-COUNT
+           DISPLAY "RETURNS REJECTED AS INVALID. " TX-RPT-INVALID-COUNT
+           DISPLAY "===============================================".
