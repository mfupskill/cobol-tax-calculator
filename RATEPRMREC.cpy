@@ -0,0 +1,18 @@
+      *****************************************************************
+      * RATEPRMREC.CPY
+      * Record layout for the RATE-PARM-FILE, the external tax bracket
+      * parameter file.  One record per tax year / filing status /
+      * bracket number.  TAX-CALCULATOR loads this file into
+      * TX-RATE-TABLE at the start of a run instead of carrying the
+      * bracket ceilings and rates as compiled-in literals, so the tax
+      * desk can adjust a bracket or add a new tax year without a
+      * program change.
+      *****************************************************************
+       01  RATE-PARM-RECORD.
+           05  RP-KEY.
+               10  RP-TAX-YEAR            PIC 9(04).
+               10  RP-STATUS-CODE         PIC X(01).
+               10  RP-BRACKET-NUM         PIC 9(02).
+           05  RP-BRACKET-CEILING         PIC 9(06).
+           05  RP-BRACKET-RATE            PIC 9V999.
+           05  FILLER                     PIC X(05).
