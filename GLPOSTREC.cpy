@@ -0,0 +1,13 @@
+      *****************************************************************
+      * GLPOSTREC.CPY
+      * Record layout for the GL-POSTING-FILE.  One record is written
+      * for every taxpayer actually run through 200-CALCULATE-TAK so
+      * the assessed tax can be picked up and posted by the general
+      * ledger system without being re-keyed by hand.
+      *****************************************************************
+       01  GL-POSTING-RECORD.
+           05  GL-TAXPAYER-ID         PIC X(09).
+           05  GL-ACCOUNT-CODE        PIC X(06).
+           05  GL-TAK-AMOUNT          PIC 9(06)V99.
+           05  GL-POSTING-DATE        PIC 9(08).
+           05  FILLER                 PIC X(11).
