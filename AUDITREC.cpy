@@ -0,0 +1,14 @@
+      *****************************************************************
+      * AUDITREC.CPY
+      * Record layout for the AUDIT-LOG file.  One record is appended
+      * for every taxpayer actually run through 200-CALCULATE-TAK so a
+      * disputed bill can be reconstructed after the fact.
+      *****************************************************************
+       01  AUD-RECORD.
+           05  AUD-TAXPAYER-ID        PIC X(09).
+           05  AUD-INCOME             PIC 9(06).
+           05  AUD-FILING-STATUS      PIC X(01).
+           05  AUD-TAX-YEAR           PIC 9(04).
+           05  AUD-TAK                PIC 9(06)V99.
+           05  AUD-RUN-DATE           PIC 9(08).
+           05  AUD-RUN-TIME           PIC 9(08).
