@@ -0,0 +1,13 @@
+      *****************************************************************
+      * TAXOUT.CPY
+      * Record layout for the TAXPAYER-OUT batch output file.
+      *****************************************************************
+       01  TO-OUT-RECORD.
+           05  TO-ID              PIC X(09).
+           05  TO-NAME            PIC X(20).
+           05  TO-INCOME          PIC 9(06).
+           05  TO-FILING-STATUS   PIC X(01).
+           05  TO-TAX-YEAR        PIC 9(04).
+           05  TO-TAK             PIC 9(06)V99.
+           05  TO-STATUS-MSG      PIC X(20).
+           05  FILLER             PIC X(05).
